@@ -4,14 +4,35 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT SAVE-FILE ASSIGN TO 'game.save'
+           SELECT SAVE-FILE ASSIGN DYNAMIC WS-SAVE-FILE-PATH
                ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL.
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SAVE-FILE-STATUS.
            
-           SELECT DIALOGUE-FILE ASSIGN TO 'dialogue.txt'
-               ORGANISATION IS LINE SEQUENTIAL
+           SELECT DIALOGUE-FILE ASSIGN DYNAMIC WS-DIALOGUE-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL.
 
+      *    The story is authored AS plain text (see DIALOGUE-FILE
+      *    above), but played FROM this INDEXED copy so a DIALOGUE
+      *    entry CAN be fetched ON demand BY its line number
+      *    instead OF holding the whole story IN memory AT once.
+           SELECT DIALOGUE-INDEXED-FILE ASSIGN TO 'dialogue.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DLG-LINE-NUMBER
+               FILE STATUS IS WS-DIALOGUE-INDEXED-STATUS.
+
+           SELECT PLAY-LOG-FILE ASSIGN DYNAMIC WS-PLAY-LOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-PLAY-LOG-STATUS.
+
+           SELECT SCRIPT-FILE ASSIGN DYNAMIC WS-SCRIPT-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SCRIPT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD SAVE-FILE
@@ -24,15 +45,78 @@
            DATA RECORD IS DIALOGUE-RECORD.
        01 DIALOGUE-RECORD          PIC X(500).
 
+       FD DIALOGUE-INDEXED-FILE
+           RECORD CONTAINS 503 CHARACTERS
+           DATA RECORD IS DIALOGUE-INDEXED-RECORD.
+       01 DIALOGUE-INDEXED-RECORD.
+           02 DLG-LINE-NUMBER      PIC 9(3).
+           02 DLG-TEXT             PIC X(500).
+
+       FD PLAY-LOG-FILE
+           RECORD CONTAINS 100 CHARACTERS
+           DATA RECORD IS PLAY-LOG-RECORD.
+       01 PLAY-LOG-RECORD          PIC X(100).
+
+       FD SCRIPT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS SCRIPT-RECORD.
+       01 SCRIPT-RECORD            PIC X(80).
+
        WORKING-STORAGE SECTION.
+      *We support MULTIPLE named save slots so testers do not clobber
+      *each other's progress. WS-SAVE-FILE-PATH is what SAVE-FILE
+      *is actually ASSIGNed TO at OPEN time.
+       01 WS-SAVE-FILE-PATH        PIC X(20) VALUE SPACES.
+       01 WS-SAVE-SLOT             PIC 9(1) VALUE 1.
+       01 WS-SAVE-SLOT-VALID-FLAG  PIC X(1) VALUE 'N'.
+           88 WS-SAVE-SLOT-VALID            VALUE 'Y'
+                                   WHEN SET TO FALSE IS 'N'.
+
        01 WS-EOF-SAVE-FLAG         PIC X(1) VALUE 'N'.
            88 EOF-SAVE-REACHED              VALUE 'Y'.
+       01 WS-SAVE-FILE-STATUS      PIC X(2) VALUE SPACES.
        01 WS-SAVE-RECORD-COUNT     PIC 9(2) VALUE 0.
 
+      *WS-SAVE-WRITE-COUNT AND WS-SAVE-EXPECTED-COUNT back the
+      *RECORDCOUNT trailer line - a cheap integrity CHECK that catches
+      *a save truncated OR hand-edited BETWEEN WRITE AND READ, rather
+      *than trusting whatever happens TO be sitting AT each TAG.
+       01 WS-SAVE-WRITE-COUNT      PIC 9(2) VALUE 0.
+       01 WS-SAVE-EXPECTED-COUNT   PIC 9(2) VALUE 0.
+
+      *Each line OF a save file is a TAGGED "TAG=VALUE" field rather
+      *than a bare VALUE identified purely by its position, so the
+      *layout CAN grow without every existing save silently
+      *misloading into the wrong field.
+       01 WS-SAVE-FORMAT-VERSION   PIC X(3) VALUE "003".
+       01 WS-SAVE-TAG              PIC X(30).
+       01 WS-SAVE-VALUE            PIC X(70).
+       01 WS-SAVE-VERSION-OK-FLAG  PIC X(1) VALUE 'N'.
+           88 SAVE-VERSION-OK               VALUE 'Y'
+                                   WHEN SET TO FALSE IS 'N'.
+
+      *A save that never reaches a RECORDCOUNT line at all (truncated
+      *OR hand-edited down TO just a VERSION line) must be rejected
+      *just as firmly as ONE whose RECORDCOUNT does NOT match - this
+      *flag tracks whether the TAG was seen AT all, separately from
+      *whether its VALUE checked out.
+       01 WS-RECORDCOUNT-SEEN-FLAG PIC X(1) VALUE 'N'.
+           88 RECORDCOUNT-SEEN              VALUE 'Y'
+                                   WHEN SET TO FALSE IS 'N'.
+
        01 WS-EOF-DIALOGUE-FLAG     PIC X(1) VALUE 'N'.
            88 EOF-DIALOGUE-REACHED          VALUE 'Y'.
        01 WS-DIALOGUE-RECORD-COUNT PIC 9(3) VALUE 0.
 
+      *Used ONLY BY the dialogue.dat reuse CHECK IN INITIALIZE-
+      *WORLD-TABLE - WS-DIALOGUE-HEADER-LINE-COUNT holds the line
+      *count the cached header claims, AND WS-DIALOGUE-SOURCE-LINE-
+      *COUNT holds what a fresh scan OF the plain-text source FILE
+      *actually counts, so a content edit that adds OR removes lines
+      *is caught even when the FILE PATH has NOT changed.
+       01 WS-DIALOGUE-HEADER-LINE-COUNT PIC 9(3) VALUE 0.
+       01 WS-DIALOGUE-SOURCE-LINE-COUNT PIC 9(3) VALUE 0.
+
        01 WS-GAME-QUIT             PIC X(1) VALUE 'N'.
            88 GAME-QUIT                     VALUE 'Y'.
 
@@ -48,28 +132,147 @@
            88 MAIN-MENU            VALUE 'A'.
            88 EXPLORING            VALUE 'B'.
        
-      *We define a TABLE that will hold world information and dialogue.
-       01 WORLD-TABLE.
-           02 DIALOGUE             PIC X(500) OCCURS 200 TIMES.
+      *DIALOGUE-TABLE-CAPACITY is the single source OF truth FOR how
+      *many DIALOGUE-FILE lines the game CAN hold - raise it here TO
+      *grow the story. The lines themselves live IN
+      *DIALOGUE-INDEXED-FILE AND are fetched ON demand BY line
+      *number rather than kept IN a WORKING-STORAGE TABLE.
+       78 DIALOGUE-TABLE-CAPACITY  VALUE 500.
+
+      *WS-DIALOGUE-FILE-PATH is what DIALOGUE-FILE is actually
+      *ASSIGNed TO at OPEN time, the SAME way WS-SAVE-FILE-PATH
+      *lets SAVE-FILE point AT a different slot.
+       01 WS-DIALOGUE-FILE-PATH    PIC X(20) VALUE "dialogue.txt".
+       01 WS-DIALOGUE-INDEXED-STATUS
+                                   PIC X(2) VALUE SPACES.
+       01 WS-DIALOGUE-FETCH-INDEX  PIC 9(3) VALUE 0.
+       01 WS-DIALOGUE-LINE-TEXT    PIC X(500) VALUE SPACES.
+
+      *DIALOGUE-INDEXED-FILE keeps a line-0 header recording which
+      *DIALOGUE-FILE it was last built FROM, so a RUN that selects
+      *the SAME language the FILE was already built FOR can reuse it
+      *AS IS instead OF paying TO rebuild it EVERY time the program
+      *starts.
+       01 WS-DIALOGUE-INDEX-REUSABLE-FLAG
+                                   PIC X(1) VALUE 'N'.
+           88 DIALOGUE-INDEX-REUSABLE       VALUE 'Y'
+                                   WHEN SET TO FALSE IS 'N'.
+
+      *MAIN-MENU-ROUTINE (and so INITIALIZE-WORLD-TABLE with it) runs
+      *AGAIN every time a LOAD attempt fails AND leaves the player
+      *back AT the menu, but DIALOGUE-INDEXED-FILE is left open FOR
+      *the REST of the RUN so FETCH-DIALOGUE-LINE can read it - this
+      *flag lets INITIALIZE-WORLD-TABLE tell whether it needs TO
+      *CLOSE that handle before reopening it.
+       01 WS-DIALOGUE-INDEXED-OPEN-FLAG
+                                   PIC X(1) VALUE 'N'.
+           88 DIALOGUE-INDEXED-OPEN         VALUE 'Y'
+                                   WHEN SET TO FALSE IS 'N'.
+
+      *Each language is just another plain-text file laid out the
+      *SAME way as dialogue.txt - same line numbering, same
+      *ACTION destinations - so picking one only changes which
+      *FILE WS-DIALOGUE-FILE-PATH points AT before
+      *INITIALIZE-WORLD-TABLE rebuilds the INDEXED copy from it.
+       01 WS-LANGUAGE-CHOICE       PIC X(1) VALUE SPACES.
+       01 WS-LANGUAGE-VALID-FLAG   PIC X(1) VALUE 'N'.
+           88 WS-LANGUAGE-VALID             VALUE 'Y'
+                                   WHEN SET TO FALSE IS 'N'.
 
        01 WS-STRING-POINTER        PIC 9(2) VALUE 1.
        
+      *ACTION-TABLE-CAPACITY is the single source OF truth FOR how
+      *many choices a single DIALOGUE entry CAN offer AT once.
+       78 ACTION-TABLE-CAPACITY    VALUE 32.
+
        01 AVAILABLE-ACTIONS.
-           02 ACTION               PIC X(500) OCCURS 16 TIMES.
+           02 ACTION               PIC X(500)
+                                    OCCURS ACTION-TABLE-CAPACITY
+                                    TIMES.
        01 CURRENT-ACTION-COUNTER   PIC 9(2) VALUE 1.
        01 ACTION-VALID-FLAG        PIC X(1) VALUE 'N'.
            88 ACTION-VALID                  VALUE 'Y'
                                    WHEN SET TO FALSE IS 'N'.
 
+      *We use these TO walk the ACTION table AND split each entry
+      *into its label AND destination.
+       01 WS-ACTION-SCAN-INDEX     PIC 9(3) VALUE 0.
+       01 WS-ACTION-INDEX          PIC 9(2) VALUE 1.
+       01 WS-ACTION-LABEL          PIC X(500).
+       01 WS-ACTION-DEST-TEXT      PIC X(3).
+       01 WS-ACTION-TABLE-FLAG     PIC X(1) VALUE 'Y'.
+           88 ACTION-TABLE-OK               VALUE 'Y'
+                                   WHEN SET TO FALSE IS 'N'.
+
+      *A command IS taken AS a VERB followed BY an optional NOUN
+      *phrase, so "EXAMINE READER" CAN match an ACTION labelled
+      *"EXAMINE PUNCH CARD READER" without the player having TO type
+      *the label out IN full.
+       01 WS-INPUT-TRIMMED         PIC X(80)  VALUE SPACES.
+       01 WS-INPUT-VERB            PIC X(80)  VALUE SPACES.
+       01 WS-INPUT-NOUN            PIC X(80)  VALUE SPACES.
+       01 WS-INPUT-POINTER         PIC 9(3)   VALUE 1.
+       01 WS-LABEL-VERB            PIC X(500) VALUE SPACES.
+       01 WS-LABEL-NOUN            PIC X(500) VALUE SPACES.
+       01 WS-LABEL-POINTER         PIC 9(3)   VALUE 1.
+       01 WS-NOUN-MATCH-COUNT      PIC 9(3)   VALUE 0.
+
        01 CURRENT-DIALOGUE-INDEX   PIC 9(3) VALUE 1.
 
-      *These variables will hold VALUES determining the progress OF
-      *the player.
-       01 TASKS-COMPLETED.
-           02 WS-PUNCH-CARD        PIC X(1) VALUE 'N'.
-           02 FILES-MISSING-PERIOD PIC X(1) VALUE 'N'.
-           02 FILES-PUNCH-CARD     PIC X(1) VALUE 'N'.
-           02 COMPILER-SOLVED      PIC X(1) VALUE 'N'.
+      *PLAYER-HEALTH started life AS an experiment IN the old GAME
+      *program (game.cbl) AND its own one-off, untagged save file.
+      *It now lives here AS a real, versioned stat like everything
+      *else IN TASKS-COMPLETED - GAME.cbl reads AND writes the SAME
+      *"HEALTH=" TAG so the TWO programs never fall out OF sync.
+       78 PLAYER-HEALTH-MAXIMUM    VALUE 100.
+       01 WS-PLAYER-HEALTH         PIC 9(3) VALUE 100.
+
+      *The play LOG is a plain audit trail OF every DIALOGUE entry
+      *visited AND the action chosen there, ONE line PER move, kept
+      *alongside its save slot AS gameN.log.
+       01 WS-PLAY-LOG-PATH         PIC X(20) VALUE SPACES.
+       01 WS-PLAY-LOG-STATUS       PIC X(2) VALUE SPACES.
+       01 WS-LOG-TIMESTAMP         PIC X(14).
+       01 WS-LOG-ACTION-TEXT       PIC X(80) VALUE SPACES.
+
+      *Scripted Test Mode reads its commands FROM a FILE OF
+      *pre-recorded lines instead OF the keyboard, so a DIALOGUE
+      *tree can be walked the SAME way EVERY TIME FOR regression
+      *testing, AND running OUT OF commands ends the run cleanly
+      *instead OF spinning ON a blank ACCEPT.
+       01 WS-SCRIPT-FILE-PATH      PIC X(40) VALUE SPACES.
+       01 WS-SCRIPT-FILE-STATUS    PIC X(2) VALUE SPACES.
+       01 WS-SCRIPT-MODE-FLAG      PIC X(1) VALUE 'N'.
+           88 SCRIPT-MODE                   VALUE 'Y'
+                                   WHEN SET TO FALSE IS 'N'.
+
+      *Player progress IS tracked AS a general TABLE OF named Y/N
+      *flags rather than one data name PER task, so a NEW task can be
+      *tracked just BY choosing a NEW name FOR it - no NEW WORKING-
+      *STORAGE item, save TAG, OR load CASE required.
+       78 TASK-FLAG-CAPACITY       VALUE 20.
+
+       01 TASK-FLAGS.
+           02 TASK-FLAG-ENTRY      OCCURS TASK-FLAG-CAPACITY TIMES.
+               03 TASK-FLAG-NAME   PIC X(20) VALUE SPACES.
+               03 TASK-FLAG-VALUE  PIC X(1) VALUE 'N'.
+       01 WS-TASK-FLAG-COUNT       PIC 9(2) VALUE 0.
+
+      *Working fields FOR looking a flag up BY name, adding it IF it
+      *is NEW, AND reporting whether it was found.
+       01 WS-TASK-FLAG-NAME-ARG    PIC X(20) VALUE SPACES.
+       01 WS-TASK-FLAG-RESULT      PIC X(1) VALUE 'N'.
+       01 WS-TASK-FLAG-INDEX       PIC 9(2) VALUE 0.
+       01 WS-TASK-SCAN-INDEX       PIC 9(2) VALUE 0.
+       01 WS-TASK-FLAG-FOUND-FLAG  PIC X(1) VALUE 'N'.
+           88 TASK-FLAG-FOUND               VALUE 'Y'
+                                   WHEN SET TO FALSE IS 'N'.
+
+      *Small holders used ONLY BY the compiler-terminal gate CHECK,
+      *which needs three flags read together before it CAN decide.
+       01 WS-GATE-PUNCH-CARD           PIC X(1) VALUE 'N'.
+       01 WS-GATE-FILES-MISSING-PERIOD PIC X(1) VALUE 'N'.
+       01 WS-GATE-FILES-PUNCH-CARD     PIC X(1) VALUE 'N'.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
@@ -77,24 +280,144 @@
                PERFORM RECEIVE-USER-INPUT
            END-PERFORM.
 
+           CLOSE DIALOGUE-INDEXED-FILE.
+
            STOP RUN.
 
        INITIALIZE-WORLD-TABLE.
+      *    DIALOGUE-INDEXED-FILE only gets rebuilt FROM the
+      *    plain-text DIALOGUE-FILE when it does NOT already hold a
+      *    build OF the SAME source FILE - see REBUILD-DIALOGUE-INDEX
+      *    below FOR how that IS decided AND recorded.
+      *
+      *    MAIN-MENU-ROUTINE calls this paragraph AGAIN every time
+      *    the player lands back AT the menu (including AFTER a
+      *    failed LOAD), but the FINAL OPEN below leaves the FILE
+      *    open FOR the REST of the RUN - CLOSE any handle left open
+      *    BY a PRIOR call before reopening it, OR the OPENs below
+      *    fail WITH FILE STATUS "41" (FILE already open).
+           IF DIALOGUE-INDEXED-OPEN
+               CLOSE DIALOGUE-INDEXED-FILE
+               SET DIALOGUE-INDEXED-OPEN TO FALSE
+           END-IF.
+
+           SET DIALOGUE-INDEX-REUSABLE TO FALSE
+
+           OPEN INPUT DIALOGUE-INDEXED-FILE
+           IF WS-DIALOGUE-INDEXED-STATUS = "00"
+               MOVE 0 TO DLG-LINE-NUMBER
+               READ DIALOGUE-INDEXED-FILE
+                   NOT INVALID KEY
+                       IF DLG-TEXT(1:20) = WS-DIALOGUE-FILE-PATH
+                           MOVE DLG-TEXT(21:3)
+                               TO WS-DIALOGUE-HEADER-LINE-COUNT
+                           PERFORM COUNT-DIALOGUE-SOURCE-LINES
+      *                    A stale header still names the RIGHT
+      *                    FILE, but IF a content edit has changed
+      *                    how many lines that FILE holds since the
+      *                    header was written, the cached copy is
+      *                    NO longer current AND must be rebuilt -
+      *                    same AS IF the language had changed.
+                           IF WS-DIALOGUE-SOURCE-LINE-COUNT =
+                                   WS-DIALOGUE-HEADER-LINE-COUNT
+                               MOVE WS-DIALOGUE-HEADER-LINE-COUNT
+                                   TO WS-DIALOGUE-RECORD-COUNT
+                               SET DIALOGUE-INDEX-REUSABLE TO TRUE
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE DIALOGUE-INDEXED-FILE
+           END-IF.
+
+           IF NOT DIALOGUE-INDEX-REUSABLE
+               PERFORM REBUILD-DIALOGUE-INDEX
+           END-IF.
+
+           OPEN INPUT DIALOGUE-INDEXED-FILE
+           IF WS-DIALOGUE-INDEXED-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN DIALOGUE DATA (STATUS "
+                   WS-DIALOGUE-INDEXED-STATUS
+                   ") - CANNOT CONTINUE."
+               STOP RUN
+           END-IF.
+           SET DIALOGUE-INDEXED-OPEN TO TRUE.
+
+       COUNT-DIALOGUE-SOURCE-LINES.
+      *    A cheap sequential pass over the plain-text DIALOGUE-FILE
+      *    TO CATCH content edits (lines added OR removed) that the
+      *    cached INDEXED copy has NOT been rebuilt FOR yet. This
+      *    only counts lines, it does NOT rewrite dialogue.dat, so
+      *    it stays FAR cheaper than REBUILD-DIALOGUE-INDEX itself.
+      *    Editing a line IN place WITHOUT changing the total line
+      *    count is NOT caught this way - dialogue.dat still needs
+      *    TO be deleted BY hand after an edit like that.
+           MOVE 0 TO WS-DIALOGUE-SOURCE-LINE-COUNT
+           MOVE 'N' TO WS-EOF-DIALOGUE-FLAG
+
+           OPEN INPUT DIALOGUE-FILE
+           PERFORM UNTIL EOF-DIALOGUE-REACHED
+               READ DIALOGUE-FILE
+                   AT END
+                       SET EOF-DIALOGUE-REACHED TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-DIALOGUE-SOURCE-LINE-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE DIALOGUE-FILE.
+
+       REBUILD-DIALOGUE-INDEX.
+      *    DIALOGUE-INDEXED-FILE is rebuilt FROM the plain-text
+      *    DIALOGUE-FILE, keyed BY line number, so the story stays a
+      *    human-editable text FILE while play itself fetches ONE
+      *    line AT a time BY random access instead OF holding the
+      *    whole thing IN memory. A line-0 header record TAGS the
+      *    result WITH the source FILE it came FROM AND how many
+      *    lines it holds, so the NEXT RUN can tell whether this
+      *    build is still current FOR the selected language.
+           MOVE 0 TO WS-DIALOGUE-RECORD-COUNT
+           MOVE 'N' TO WS-EOF-DIALOGUE-FLAG
+
            OPEN INPUT DIALOGUE-FILE.
-           
+           OPEN OUTPUT DIALOGUE-INDEXED-FILE.
+
+           IF WS-DIALOGUE-INDEXED-STATUS NOT = "00"
+               DISPLAY "UNABLE TO CREATE DIALOGUE DATA (STATUS "
+                   WS-DIALOGUE-INDEXED-STATUS
+                   ") - CANNOT CONTINUE."
+               CLOSE DIALOGUE-FILE
+               STOP RUN
+           END-IF.
+
            PERFORM UNTIL EOF-DIALOGUE-REACHED
                READ DIALOGUE-FILE
                    AT END
                        SET EOF-DIALOGUE-REACHED TO TRUE
                    NOT AT END
-                       MOVE DIALOGUE-RECORD TO 
-                           DIALOGUE(WS-DIALOGUE-RECORD-COUNT + 1)
-                       ADD 1 TO WS-DIALOGUE-RECORD-COUNT
+                       IF WS-DIALOGUE-RECORD-COUNT
+                               = DIALOGUE-TABLE-CAPACITY
+                           DISPLAY "DIALOGUE FILE TOO LARGE - ONLY "
+                               "THE FIRST " DIALOGUE-TABLE-CAPACITY
+                               " LINES WILL BE LOADED."
+                           SET EOF-DIALOGUE-REACHED TO TRUE
+                       ELSE
+                           ADD 1 TO WS-DIALOGUE-RECORD-COUNT
+                           MOVE WS-DIALOGUE-RECORD-COUNT
+                               TO DLG-LINE-NUMBER
+                           MOVE DIALOGUE-RECORD TO DLG-TEXT
+                           WRITE DIALOGUE-INDEXED-RECORD
+                       END-IF
                END-READ
            END-PERFORM.
 
+           MOVE SPACES TO DLG-TEXT
+           MOVE WS-DIALOGUE-FILE-PATH TO DLG-TEXT(1:20)
+           MOVE WS-DIALOGUE-RECORD-COUNT TO DLG-TEXT(21:3)
+           MOVE 0 TO DLG-LINE-NUMBER
+           WRITE DIALOGUE-INDEXED-RECORD.
+
            CLOSE DIALOGUE-FILE.
-       
+           CLOSE DIALOGUE-INDEXED-FILE.
+
        RECEIVE-USER-INPUT.
            IF MAIN-MENU
                PERFORM MAIN-MENU-ROUTINE
@@ -103,6 +426,15 @@
            END-IF.
 
        MAIN-MENU-ROUTINE.
+      *    A failed LOAD (see LOAD-GAME-ROUTINE) leaves GAME-STATE
+      *    AT MAIN-MENU AND brings us straight back here - reset
+      *    INPUT-VALID-FLAG EVERY time we ARRIVE, OR the FIRST
+      *    successful menu choice EVER made this RUN leaves it TRUE
+      *    forever AND this paragraph's OWN prompt-and-ACCEPT loop
+      *    below never runs again.
+           SET INPUT-VALID TO FALSE
+
+           PERFORM SELECT-LANGUAGE.
            PERFORM INITIALIZE-WORLD-TABLE.
 
            PERFORM UNTIL INPUT-VALID
@@ -110,6 +442,7 @@
                        "typing the number into the command line:"
                DISPLAY "1: Load Game"
                DISPLAY "2: New Game"
+               DISPLAY "3: Scripted Test Mode"
                DISPLAY " "
                DISPLAY "Input: " WITH NO ADVANCING
 
@@ -118,10 +451,17 @@
                SET INPUT-VALID TO TRUE
       *        We check only the first character in the user input.
                IF USER-INPUT(1:1) = "1"
+                   PERFORM SELECT-SAVE-SLOT
+                   PERFORM LOAD-GAME-ROUTINE
+               ELSE IF USER-INPUT(1:1) = "2"
+                   PERFORM SELECT-SAVE-SLOT
+                   PERFORM NEW-GAME-ROUTINE
                    PERFORM LOAD-GAME-ROUTINE
-               ELSE IF USER-INPUT(1:1) = "2"                            
+               ELSE IF USER-INPUT(1:1) = "3"
+                   PERFORM SELECT-SAVE-SLOT
                    PERFORM NEW-GAME-ROUTINE
                    PERFORM LOAD-GAME-ROUTINE
+                   PERFORM OPEN-SCRIPT-FILE
                ELSE
                    SET INPUT-VALID TO FALSE
                    DISPLAY "Invalid input!"
@@ -129,13 +469,70 @@
                END-IF
            END-PERFORM.
 
+       SELECT-LANGUAGE.
+      *    A localized playthrough is just a different DIALOGUE-FILE -
+      *    the story keeps the same line numbering AND ACTION
+      *    destinations IN every language, so nothing else about the
+      *    game has TO know OR care which ONE is loaded.
+           SET WS-LANGUAGE-VALID TO FALSE
+
+           PERFORM UNTIL WS-LANGUAGE-VALID
+               DISPLAY "Select a language / Seleccione un idioma:"
+               DISPLAY "1: English"
+               DISPLAY "2: Espanol"
+               DISPLAY "Input: " WITH NO ADVANCING
+
+               ACCEPT WS-LANGUAGE-CHOICE
+
+               IF WS-LANGUAGE-CHOICE = "1"
+                   MOVE "dialogue.txt" TO WS-DIALOGUE-FILE-PATH
+                   SET WS-LANGUAGE-VALID TO TRUE
+               ELSE IF WS-LANGUAGE-CHOICE = "2"
+                   MOVE "dialogue_es.txt" TO WS-DIALOGUE-FILE-PATH
+                   SET WS-LANGUAGE-VALID TO TRUE
+               ELSE
+                   DISPLAY "Invalid language!"
+               END-IF
+           END-PERFORM.
+
+           DISPLAY " ".
+
+       SELECT-SAVE-SLOT.
+      *    Every save slot is its OWN file, gameN.save, so several
+      *    testers can keep progress in flight without overwriting
+      *    each other.
+           SET WS-SAVE-SLOT-VALID TO FALSE
+
+           PERFORM UNTIL WS-SAVE-SLOT-VALID
+               DISPLAY "Select a save slot (1-9): " WITH NO ADVANCING
+               ACCEPT WS-SAVE-SLOT
+
+               IF WS-SAVE-SLOT > 0
+                   SET WS-SAVE-SLOT-VALID TO TRUE
+               ELSE
+                   DISPLAY "Invalid slot!"
+               END-IF
+           END-PERFORM.
+
+           STRING "game" DELIMITED BY SIZE
+                   WS-SAVE-SLOT DELIMITED BY SIZE
+                   ".save" DELIMITED BY SIZE
+               INTO WS-SAVE-FILE-PATH.
+
+           STRING "game" DELIMITED BY SIZE
+                   WS-SAVE-SLOT DELIMITED BY SIZE
+                   ".log" DELIMITED BY SIZE
+               INTO WS-PLAY-LOG-PATH.
+
        EXPLORING-ROUTINE.
       *    First we check if certain conditions are met, in which case  
       *    the player would be redirected TO different DIALOGUE.
            PERFORM CHECK-CONDITIONS.
 
-           DISPLAY FUNCTION TRIM(DIALOGUE(CURRENT-DIALOGUE-INDEX)
-               TRAILING).
+           MOVE CURRENT-DIALOGUE-INDEX TO WS-DIALOGUE-FETCH-INDEX
+           PERFORM FETCH-DIALOGUE-LINE
+
+           DISPLAY FUNCTION TRIM(WS-DIALOGUE-LINE-TEXT TRAILING).
 
       *    We RESET all available actions and save the next available
       *    actions.    
@@ -143,7 +540,9 @@
            PERFORM INIT-AVAILABLE-ACTIONS.
 
            IF FUNCTION TRIM(ACTION(1)) = "ENDING"
+               MOVE "ENDING" TO WS-LOG-ACTION-TEXT
                MOVE ACTION(2) TO CURRENT-DIALOGUE-INDEX
+               PERFORM LOG-PLAY-EVENT
                PERFORM ENDING-LOGIC
            ELSE IF FUNCTION TRIM(ACTION(1)) NOT EQUAL "NONE"
                DISPLAY "------------------"
@@ -153,29 +552,71 @@
 
                DISPLAY "Input: " WITH NO ADVANCING
 
-               ACCEPT USER-INPUT
+               PERFORM GET-NEXT-COMMAND
 
-               IF USER-INPUT = "SAVE"
-                   PERFORM SAVE-QUIT-LOGIC
-               END-IF
-               
-               DISPLAY "+++++++++++++++++++++++++++++++++++++++++"
+               IF NOT GAME-QUIT
+                   IF USER-INPUT = "SAVE"
+                       PERFORM SAVE-QUIT-LOGIC
+                   END-IF
+
+                   DISPLAY "+++++++++++++++++++++++++++++++++++++++++"
 
-               PERFORM CHECK-ACTION-VALIDITY
+                   IF FUNCTION TRIM(USER-INPUT) = "STATUS"
+                       PERFORM DISPLAY-STATUS-ROUTINE
+                   ELSE
+                       PERFORM CHECK-ACTION-VALIDITY
+
+                       IF ACTION-VALID
+                           MOVE USER-INPUT TO WS-LOG-ACTION-TEXT
+                           PERFORM LOG-PLAY-EVENT
+                           PERFORM AUTOSAVE-CHECKPOINT
+                       END-IF
+                   END-IF
+               END-IF
            ELSE
-               SET CURRENT-DIALOGUE-INDEX TO ACTION(2).
+               MOVE "NONE" TO WS-LOG-ACTION-TEXT
+               SET CURRENT-DIALOGUE-INDEX TO ACTION(2)
+               PERFORM LOG-PLAY-EVENT
+               PERFORM AUTOSAVE-CHECKPOINT.
        
        ENDING-LOGIC.
-           PERFORM UNTIL CURRENT-DIALOGUE-INDEX > 178
+      *    END-OF-CREDITS IS a sentinel line dropped INTO the
+      *    DIALOGUE TABLE itself, the same way ACTION(1) uses the
+      *    literal "ENDING" - so dialogue.txt marks where its OWN
+      *    credits scroll stops instead OF a word count we would
+      *    otherwise have TO keep in sync BY hand. The
+      *    WS-DIALOGUE-RECORD-COUNT bound is a backstop FOR a FUTURE
+      *    DIALOGUE FILE that omits OR misspells the sentinel - the
+      *    SAME bound INIT-AVAILABLE-ACTIONS already uses FOR its OWN
+      *    END-ACTIONS scan - so a missing marker stops cleanly AT
+      *    the END OF the loaded story instead OF spinning forever.
+           MOVE CURRENT-DIALOGUE-INDEX TO WS-DIALOGUE-FETCH-INDEX
+           PERFORM FETCH-DIALOGUE-LINE
+
+           PERFORM UNTIL
+                   FUNCTION TRIM(WS-DIALOGUE-LINE-TEXT)
+                       = "END-OF-CREDITS"
+                   OR CURRENT-DIALOGUE-INDEX > WS-DIALOGUE-RECORD-COUNT
                DISPLAY FUNCTION
-                   TRIM(DIALOGUE(CURRENT-DIALOGUE-INDEX)(2:499))
-               CALL "C$SLEEP" USING DIALOGUE(CURRENT-DIALOGUE-INDEX)
-                                       (1:1)
+                   TRIM(WS-DIALOGUE-LINE-TEXT(2:499))
+               CALL "C$SLEEP" USING WS-DIALOGUE-LINE-TEXT(1:1)
                ADD 1 TO CURRENT-DIALOGUE-INDEX
+               PERFORM FETCH-NEXT-DIALOGUE-LINE
            END-PERFORM.
 
+           IF FUNCTION TRIM(WS-DIALOGUE-LINE-TEXT)
+                   NOT = "END-OF-CREDITS"
+               DISPLAY "DIALOGUE FILE IS MISSING AN END-OF-CREDITS "
+                   "MARKER - STOPPING AT THE END OF THE LOADED STORY."
+           END-IF.
+
            SET GAME-QUIT TO TRUE.
        
        COPY save-file-handling.
        COPY available-actions.
        COPY checking-functions.
+       COPY play-log.
+       COPY task-flags.
+       COPY status-routine.
+       COPY script-mode.
+       COPY dialogue-access.
