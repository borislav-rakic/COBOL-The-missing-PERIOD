@@ -0,0 +1,125 @@
+       RESET-AVAILABLE-ACTIONS.
+           MOVE 1 TO CURRENT-ACTION-COUNTER.
+           MOVE SPACES TO AVAILABLE-ACTIONS.
+
+       INIT-AVAILABLE-ACTIONS.
+      *    Actions for the current DIALOGUE entry are stored on the
+      *    lines immediately following it, one action PER line, up
+      *    TO the END-ACTIONS marker line. Lines are fetched ON
+      *    demand FROM DIALOGUE-INDEXED-FILE - a random READ TO
+      *    position ON the first line, then sequential READs TO
+      *    walk forward one action AT a time.
+           MOVE CURRENT-DIALOGUE-INDEX TO WS-ACTION-SCAN-INDEX
+           ADD 1 TO WS-ACTION-SCAN-INDEX
+           SET ACTION-TABLE-OK TO TRUE
+
+           MOVE WS-ACTION-SCAN-INDEX TO WS-DIALOGUE-FETCH-INDEX
+           PERFORM FETCH-DIALOGUE-LINE
+
+           PERFORM UNTIL FUNCTION TRIM(WS-DIALOGUE-LINE-TEXT)
+                   = "END-ACTIONS"
+                   OR WS-ACTION-SCAN-INDEX > WS-DIALOGUE-RECORD-COUNT
+               IF CURRENT-ACTION-COUNTER > ACTION-TABLE-CAPACITY
+                   IF ACTION-TABLE-OK
+                       DISPLAY "DIALOGUE ENTRY " CURRENT-DIALOGUE-INDEX
+                           " DEFINES MORE ACTIONS THAN THE ACTION "
+                           "TABLE CAN HOLD (" ACTION-TABLE-CAPACITY
+                           ") - EXTRA ACTIONS ARE BEING IGNORED."
+                       SET ACTION-TABLE-OK TO FALSE
+                   END-IF
+               ELSE
+                   MOVE WS-DIALOGUE-LINE-TEXT
+                       TO ACTION(CURRENT-ACTION-COUNTER)
+                   ADD 1 TO CURRENT-ACTION-COUNTER
+               END-IF
+               ADD 1 TO WS-ACTION-SCAN-INDEX
+               PERFORM FETCH-NEXT-DIALOGUE-LINE
+           END-PERFORM.
+
+       SPLIT-ACTION-ENTRY.
+      *    An ACTION entry is either a bare control word (NONE,
+      *    ENDING) followed by a destination on the NEXT entry, OR a
+      *    "LABEL#DESTINATION" pair packed onto a single entry.
+           MOVE SPACES TO WS-ACTION-LABEL
+           UNSTRING ACTION(WS-ACTION-INDEX) DELIMITED BY "#"
+               INTO WS-ACTION-LABEL WS-ACTION-DEST-TEXT
+           END-UNSTRING.
+
+       SPLIT-INPUT-VERB-NOUN.
+      *    First word OF the command IS the VERB, everything after
+      *    it IS the NOUN phrase.
+           MOVE FUNCTION TRIM(USER-INPUT) TO WS-INPUT-TRIMMED
+           MOVE SPACES TO WS-INPUT-VERB
+           MOVE SPACES TO WS-INPUT-NOUN
+           MOVE 1 TO WS-INPUT-POINTER
+
+           UNSTRING WS-INPUT-TRIMMED DELIMITED BY SPACE
+               INTO WS-INPUT-VERB
+               WITH POINTER WS-INPUT-POINTER
+           END-UNSTRING
+
+           IF WS-INPUT-POINTER <= LENGTH OF WS-INPUT-TRIMMED
+               MOVE WS-INPUT-TRIMMED(WS-INPUT-POINTER:) TO WS-INPUT-NOUN
+           END-IF.
+
+       SPLIT-LABEL-VERB-NOUN.
+      *    Same split, applied TO the ACTION label we are comparing
+      *    the command against.
+           MOVE SPACES TO WS-LABEL-VERB
+           MOVE SPACES TO WS-LABEL-NOUN
+           MOVE 1 TO WS-LABEL-POINTER
+
+           UNSTRING WS-ACTION-LABEL DELIMITED BY SPACE
+               INTO WS-LABEL-VERB
+               WITH POINTER WS-LABEL-POINTER
+           END-UNSTRING
+
+           IF WS-LABEL-POINTER <= LENGTH OF WS-ACTION-LABEL
+               MOVE WS-ACTION-LABEL(WS-LABEL-POINTER:) TO WS-LABEL-NOUN
+           END-IF.
+
+       DISPLAY-AVAILABLE-ACTIONS.
+           MOVE 1 TO WS-ACTION-INDEX
+           PERFORM UNTIL WS-ACTION-INDEX = CURRENT-ACTION-COUNTER
+               PERFORM SPLIT-ACTION-ENTRY
+               DISPLAY "- " FUNCTION TRIM(WS-ACTION-LABEL)
+               ADD 1 TO WS-ACTION-INDEX
+           END-PERFORM.
+
+       CHECK-ACTION-VALIDITY.
+           SET ACTION-VALID TO FALSE
+           MOVE 1 TO WS-ACTION-INDEX
+           PERFORM SPLIT-INPUT-VERB-NOUN
+
+           PERFORM UNTIL ACTION-VALID
+                   OR WS-ACTION-INDEX = CURRENT-ACTION-COUNTER
+               PERFORM SPLIT-ACTION-ENTRY
+               PERFORM SPLIT-LABEL-VERB-NOUN
+               MOVE 0 TO WS-NOUN-MATCH-COUNT
+
+               IF FUNCTION TRIM(USER-INPUT) =
+                       FUNCTION TRIM(WS-ACTION-LABEL)
+                   MOVE WS-ACTION-DEST-TEXT TO CURRENT-DIALOGUE-INDEX
+                   SET ACTION-VALID TO TRUE
+               ELSE
+                   IF FUNCTION TRIM(WS-INPUT-VERB) =
+                           FUNCTION TRIM(WS-LABEL-VERB)
+                           AND FUNCTION TRIM(WS-INPUT-NOUN) NOT = SPACES
+                       INSPECT WS-LABEL-NOUN TALLYING
+                           WS-NOUN-MATCH-COUNT
+                           FOR ALL FUNCTION TRIM(WS-INPUT-NOUN)
+                   END-IF
+
+                   IF WS-NOUN-MATCH-COUNT > 0
+                       MOVE WS-ACTION-DEST-TEXT TO
+                           CURRENT-DIALOGUE-INDEX
+                       SET ACTION-VALID TO TRUE
+                   ELSE
+                       ADD 1 TO WS-ACTION-INDEX
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF NOT ACTION-VALID
+               DISPLAY "I DON'T UNDERSTAND THAT. TRY AGAIN."
+           END-IF.
