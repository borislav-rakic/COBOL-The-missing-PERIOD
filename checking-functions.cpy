@@ -0,0 +1,60 @@
+       CHECK-CONDITIONS.
+      *    DIALOGUE entry 010 is the punch card reader. Visiting it
+      *    marks the punch card task complete.
+           IF CURRENT-DIALOGUE-INDEX = 010
+               MOVE "PUNCH-CARD" TO WS-TASK-FLAG-NAME-ARG
+               PERFORM SET-TASK-FLAG
+           END-IF.
+
+      *    DIALOGUE entry 014 is the files cabinet. Visiting it
+      *    uncovers both the missing period files and a second
+      *    punch card hidden behind them.
+           IF CURRENT-DIALOGUE-INDEX = 014
+               MOVE "FILES-MISSING-PERIOD" TO WS-TASK-FLAG-NAME-ARG
+               PERFORM SET-TASK-FLAG
+               MOVE "FILES-PUNCH-CARD" TO WS-TASK-FLAG-NAME-ARG
+               PERFORM SET-TASK-FLAG
+           END-IF.
+
+      *    DIALOGUE entry 018 is the compiler terminal gate. It has
+      *    no scene of its own - it only decides whether the player
+      *    is allowed into the compiler room yet.
+           IF CURRENT-DIALOGUE-INDEX = 018
+               MOVE "PUNCH-CARD" TO WS-TASK-FLAG-NAME-ARG
+               PERFORM GET-TASK-FLAG
+               MOVE WS-TASK-FLAG-RESULT TO WS-GATE-PUNCH-CARD
+
+               MOVE "FILES-MISSING-PERIOD" TO WS-TASK-FLAG-NAME-ARG
+               PERFORM GET-TASK-FLAG
+               MOVE WS-TASK-FLAG-RESULT TO WS-GATE-FILES-MISSING-PERIOD
+
+               MOVE "FILES-PUNCH-CARD" TO WS-TASK-FLAG-NAME-ARG
+               PERFORM GET-TASK-FLAG
+               MOVE WS-TASK-FLAG-RESULT TO WS-GATE-FILES-PUNCH-CARD
+
+               IF WS-GATE-PUNCH-CARD = 'Y'
+                       AND WS-GATE-FILES-MISSING-PERIOD = 'Y'
+                       AND WS-GATE-FILES-PUNCH-CARD = 'Y'
+                   MOVE 024 TO CURRENT-DIALOGUE-INDEX
+               ELSE
+                   MOVE 020 TO CURRENT-DIALOGUE-INDEX
+               END-IF
+           END-IF.
+
+      *    DIALOGUE entry 046 is the compiler's cryptic-error scene,
+      *    shown FOR every wrong command IN the compiler room. Each
+      *    ONE costs the player some HEALTH, floored AT zero.
+           IF CURRENT-DIALOGUE-INDEX = 046
+               IF WS-PLAYER-HEALTH > 10
+                   SUBTRACT 10 FROM WS-PLAYER-HEALTH
+               ELSE
+                   MOVE 0 TO WS-PLAYER-HEALTH
+               END-IF
+           END-IF.
+
+      *    DIALOGUE entry 050 is reached once the player successfully
+      *    RUNs the program in the compiler room.
+           IF CURRENT-DIALOGUE-INDEX = 050
+               MOVE "COMPILER-SOLVED" TO WS-TASK-FLAG-NAME-ARG
+               PERFORM SET-TASK-FLAG
+           END-IF.
