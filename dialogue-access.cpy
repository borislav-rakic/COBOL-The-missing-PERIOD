@@ -0,0 +1,23 @@
+       FETCH-DIALOGUE-LINE.
+      *    Fetches ONE line OF the story BY its line number FROM
+      *    DIALOGUE-INDEXED-FILE. Used TO jump straight TO
+      *    WS-DIALOGUE-FETCH-INDEX; FETCH-NEXT-DIALOGUE-LINE below
+      *    continues sequentially FROM wherever this left off.
+           MOVE WS-DIALOGUE-FETCH-INDEX TO DLG-LINE-NUMBER
+           READ DIALOGUE-INDEXED-FILE
+               INVALID KEY
+                   MOVE SPACES TO WS-DIALOGUE-LINE-TEXT
+               NOT INVALID KEY
+                   MOVE DLG-TEXT TO WS-DIALOGUE-LINE-TEXT
+           END-READ.
+
+       FETCH-NEXT-DIALOGUE-LINE.
+      *    Walks forward ONE line AT a time - used TO read a run OF
+      *    ACTION lines OR credits lines following a known starting
+      *    point without a fresh random READ PER line.
+           READ DIALOGUE-INDEXED-FILE NEXT RECORD
+               AT END
+                   MOVE SPACES TO WS-DIALOGUE-LINE-TEXT
+               NOT AT END
+                   MOVE DLG-TEXT TO WS-DIALOGUE-LINE-TEXT
+           END-READ.
