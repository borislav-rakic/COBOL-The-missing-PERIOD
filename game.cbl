@@ -4,7 +4,10 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT SAVE-FILE ASSIGN TO 'game.save'
+      *    'game1.save' is slot 1 of THE-MISSING-PERIOD's save
+      *    slots (see SELECT-SAVE-SLOT there) so a save started here
+      *    lines up WITH the SAME FILE the real game reads/writes.
+           SELECT SAVE-FILE ASSIGN TO 'game1.save'
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL.
 
@@ -35,8 +38,23 @@
            88 MAIN-MENU            VALUE 'A'.
            88 EXPLORING            VALUE 'B'.
 
+      *PLAYER-HEALTH now lives IN the SAME tagged, versioned
+      *"TAG=VALUE" save format AS THE-MISSING-PERIOD, AND this
+      *program NOW writes the DIALOGUE-INDEX AND RECORDCOUNT tags
+      *THE-MISSING-PERIOD's OWN integrity CHECK requires, so a NEW
+      *game started here loads there AS a fresh game AT DIALOGUE
+      *entry 1, AND a save written BY THE-MISSING-PERIOD still
+      *reads its VERSION AND HEALTH back correctly here.
+       01 WS-SAVE-FORMAT-VERSION   PIC X(3) VALUE "003".
+       01 WS-SAVE-TAG              PIC X(30).
+       01 WS-SAVE-VALUE            PIC X(70).
+       01 WS-SAVE-VERSION-OK-FLAG  PIC X(1) VALUE 'N'.
+           88 SAVE-VERSION-OK               VALUE 'Y'
+                                   WHEN SET TO FALSE IS 'N'.
+
+       78 PLAYER-HEALTH-MAXIMUM    VALUE 100.
        01 PLAYER-DATA.
-           02 PLAYER-HEALTH        PIC ZZ9.
+           02 PLAYER-HEALTH        PIC 9(3) VALUE 100.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
@@ -77,6 +95,8 @@
            SET GAME-QUIT TO TRUE.
        
        LOAD-GAME-ROUTINE.
+           SET SAVE-VERSION-OK TO FALSE
+
            OPEN INPUT SAVE-FILE.
 
            PERFORM UNTIL EOF-REACHED
@@ -90,19 +110,78 @@
 
            CLOSE SAVE-FILE.
 
-           DISPLAY "LOADING".
-       
-       LOAD-SAVE.
-      *    The first line is the player's health.
-           IF WS-RECORD-COUNT = 0
-               MOVE SAVE-RECORD TO PLAYER-HEALTH
+           IF SAVE-VERSION-OK
+               DISPLAY "PLAYER HEALTH: " PLAYER-HEALTH
+           ELSE
+               DISPLAY "This save is unreadable, or was created by "
+                       "an incompatible version of the game."
            END-IF.
 
-           DISPLAY PLAYER-HEALTH.
+       LOAD-SAVE.
+      *    Every line is "TAG=VALUE", the SAME layout
+      *    THE-MISSING-PERIOD writes - we only care about VERSION AND
+      *    HEALTH here, everything else IS quietly skipped.
+           MOVE SPACES TO WS-SAVE-TAG
+           MOVE SPACES TO WS-SAVE-VALUE
+
+           UNSTRING SAVE-RECORD DELIMITED BY "="
+               INTO WS-SAVE-TAG WS-SAVE-VALUE
+           END-UNSTRING
+
+           EVALUATE FUNCTION TRIM(WS-SAVE-TAG)
+               WHEN "VERSION"
+                   IF FUNCTION TRIM(WS-SAVE-VALUE) =
+                           FUNCTION TRIM(WS-SAVE-FORMAT-VERSION)
+                       SET SAVE-VERSION-OK TO TRUE
+                   ELSE
+                       SET SAVE-VERSION-OK TO FALSE
+                   END-IF
+               WHEN "HEALTH"
+                   MOVE WS-SAVE-VALUE TO PLAYER-HEALTH
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
 
            ADD 1 TO WS-RECORD-COUNT.
-       
+
        NEW-GAME-ROUTINE.
+           MOVE PLAYER-HEALTH-MAXIMUM TO PLAYER-HEALTH
+
+           OPEN OUTPUT SAVE-FILE.
+
+           MOVE SPACES TO SAVE-RECORD
+           STRING "VERSION=" DELIMITED BY SIZE
+                   WS-SAVE-FORMAT-VERSION DELIMITED BY SIZE
+               INTO SAVE-RECORD
+           END-STRING
+           WRITE SAVE-RECORD.
+
+           MOVE SPACES TO SAVE-RECORD
+           STRING "HEALTH=" DELIMITED BY SIZE
+                   PLAYER-HEALTH DELIMITED BY SIZE
+               INTO SAVE-RECORD
+           END-STRING
+           WRITE SAVE-RECORD.
+
+      *    THE-MISSING-PERIOD's OWN load CHECK rejects any save
+      *    that never reaches a DIALOGUE-INDEX OR RECORDCOUNT line,
+      *    so a NEW game started here has TO write both TOO - a
+      *    fresh game always starts AT DIALOGUE entry 1, AND this
+      *    RECORDCOUNT covers the two lines above it PLUS this ONE.
+           MOVE SPACES TO SAVE-RECORD
+           STRING "DIALOGUE-INDEX=001" DELIMITED BY SIZE
+               INTO SAVE-RECORD
+           END-STRING
+           WRITE SAVE-RECORD.
+
+           MOVE SPACES TO SAVE-RECORD
+           STRING "RECORDCOUNT=03" DELIMITED BY SIZE
+               INTO SAVE-RECORD
+           END-STRING
+           WRITE SAVE-RECORD.
+
+           CLOSE SAVE-FILE.
+
            DISPLAY "CREATING NEW GAME".
 
        EXPLORING-ROUTINE.
