@@ -0,0 +1,27 @@
+       LOG-PLAY-EVENT.
+      *    ONE line PER move: a timestamp, the DIALOGUE entry the
+      *    player landed on, AND the action that got them there. Kept
+      *    OPEN/CLOSE per event, the same way AUTOSAVE-CHECKPOINT
+      *    treats SAVE-FILE, so a crash never loses more than the
+      *    entry in progress.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-LOG-TIMESTAMP
+
+      *    EXTEND fails WITH a FILE-not-found status the very FIRST
+      *    time a slot is played, since there is no log yet TO
+      *    append TO - fall back TO OUTPUT AND start ONE.
+           OPEN EXTEND PLAY-LOG-FILE
+           IF WS-PLAY-LOG-STATUS NOT = "00"
+               OPEN OUTPUT PLAY-LOG-FILE
+           END-IF
+
+           MOVE SPACES TO PLAY-LOG-RECORD
+           STRING WS-LOG-TIMESTAMP DELIMITED BY SIZE
+                   " DIALOGUE=" DELIMITED BY SIZE
+                   CURRENT-DIALOGUE-INDEX DELIMITED BY SIZE
+                   " ACTION=" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-LOG-ACTION-TEXT) DELIMITED BY SIZE
+               INTO PLAY-LOG-RECORD
+           END-STRING
+           WRITE PLAY-LOG-RECORD.
+
+           CLOSE PLAY-LOG-FILE.
