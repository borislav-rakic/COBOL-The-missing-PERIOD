@@ -1,58 +1,216 @@
        LOAD-GAME-ROUTINE.
+           SET SAVE-VERSION-OK TO FALSE
+           SET RECORDCOUNT-SEEN TO FALSE
+           MOVE 'N' TO WS-EOF-SAVE-FLAG
+           MOVE 0 TO WS-SAVE-RECORD-COUNT
+           MOVE 0 TO WS-TASK-FLAG-COUNT
+
+      *    Seeded TO values every CHECK below always rejects, so a
+      *    malformed save that never overwrites them is refused
+      *    instead OF silently inheriting whatever CURRENT-DIALOGUE-
+      *    INDEX OR WS-PLAYER-HEALTH was left holding BY a
+      *    previously loaded slot.
+           MOVE 0 TO CURRENT-DIALOGUE-INDEX
+           MOVE 999 TO WS-PLAYER-HEALTH
+
            OPEN INPUT SAVE-FILE.
 
-           PERFORM UNTIL EOF-SAVE-REACHED
-               READ SAVE-FILE
-                   AT END
-                       SET EOF-SAVE-REACHED TO TRUE
-                   NOT AT END
-                       PERFORM LOAD-SAVE
-               END-READ
-           END-PERFORM.
+           IF WS-SAVE-FILE-STATUS = "00"
+               PERFORM UNTIL EOF-SAVE-REACHED
+                   READ SAVE-FILE
+                       AT END
+                           SET EOF-SAVE-REACHED TO TRUE
+                       NOT AT END
+                           PERFORM LOAD-SAVE
+                   END-READ
+               END-PERFORM
 
-           CLOSE SAVE-FILE.
+               CLOSE SAVE-FILE
+           END-IF.
+
+      *    A well-formed VERSION is not enough on its own - a save
+      *    truncated OR hand-edited down TO just a VERSION line
+      *    never reaches a RECORDCOUNT line AT all, so we CHECK that
+      *    the TAG was actually seen, NOT just that it matched
+      *    whenever it happened TO show up.
+           IF SAVE-VERSION-OK
+               IF NOT RECORDCOUNT-SEEN
+                   SET SAVE-VERSION-OK TO FALSE
+               END-IF
+           END-IF
+
+      *    Nor is a well-formed VERSION AND RECORDCOUNT enough on
+      *    their own - a hand-edited OR truncated line could still
+      *    leave CURRENT-DIALOGUE-INDEX OR WS-PLAYER-HEALTH pointing
+      *    somewhere the rest OF the game never expects, so we CHECK
+      *    those TOO before trusting the save.
+           IF SAVE-VERSION-OK
+               IF CURRENT-DIALOGUE-INDEX = 0
+                   OR CURRENT-DIALOGUE-INDEX >
+                       WS-DIALOGUE-RECORD-COUNT
+                   SET SAVE-VERSION-OK TO FALSE
+               END-IF
+           END-IF
+
+           IF SAVE-VERSION-OK
+               IF WS-PLAYER-HEALTH > PLAYER-HEALTH-MAXIMUM
+                   SET SAVE-VERSION-OK TO FALSE
+               END-IF
+           END-IF.
 
-           SET EXPLORING TO TRUE.
+           IF SAVE-VERSION-OK
+               SET EXPLORING TO TRUE
+           ELSE
+               IF WS-SAVE-FILE-STATUS NOT = "00"
+                   DISPLAY "No save found in this slot yet."
+                   DISPLAY "Please start a New Game."
+               ELSE
+                   DISPLAY "This save is unreadable, or was created by "
+                           "an incompatible version of the game."
+                   DISPLAY "Please start a New Game."
+               END-IF
+           END-IF.
 
            DISPLAY " ".
-       
+
        LOAD-SAVE.
-      *    The first line is the player's health.
-           IF WS-SAVE-RECORD-COUNT = 0
-               MOVE SAVE-RECORD TO WS-PUNCH-CARD
-           ELSE IF WS-SAVE-RECORD-COUNT = 1
-               MOVE SAVE-RECORD TO FILES-MISSING-PERIOD
-           ELSE IF WS-SAVE-RECORD-COUNT = 2
-               MOVE SAVE-RECORD TO FILES-PUNCH-CARD
-           ELSE IF WS-SAVE-RECORD-COUNT = 3
-               MOVE SAVE-RECORD TO COMPILER-SOLVED
-           ELSE IF WS-SAVE-RECORD-COUNT = 4
-               MOVE SAVE-RECORD TO CURRENT-DIALOGUE-INDEX
-           END-IF.
+      *    A well-formed line is "TAG=VALUE". Anything else, OR a
+      *    TAG we do NOT recognize, is quietly skipped so that a
+      *    save written by a newer version OF the game still loads
+      *    here as best it can.
+           MOVE SPACES TO WS-SAVE-TAG
+           MOVE SPACES TO WS-SAVE-VALUE
+
+           UNSTRING SAVE-RECORD DELIMITED BY "="
+               INTO WS-SAVE-TAG WS-SAVE-VALUE
+           END-UNSTRING
+
+           EVALUATE FUNCTION TRIM(WS-SAVE-TAG)
+               WHEN "VERSION"
+                   IF FUNCTION TRIM(WS-SAVE-VALUE) =
+                           FUNCTION TRIM(WS-SAVE-FORMAT-VERSION)
+                       SET SAVE-VERSION-OK TO TRUE
+                   ELSE
+                       SET SAVE-VERSION-OK TO FALSE
+                   END-IF
+               WHEN "DIALOGUE-INDEX"
+                   MOVE WS-SAVE-VALUE TO CURRENT-DIALOGUE-INDEX
+               WHEN "HEALTH"
+                   MOVE WS-SAVE-VALUE TO WS-PLAYER-HEALTH
+               WHEN "RECORDCOUNT"
+      *            This TAG's OWN VALUE is how many lines should have
+      *            come before it - IF the FILE was truncated OR
+      *            edited BY hand, the two will NOT match.
+                   SET RECORDCOUNT-SEEN TO TRUE
+                   MOVE WS-SAVE-VALUE TO WS-SAVE-EXPECTED-COUNT
+                   IF WS-SAVE-EXPECTED-COUNT NOT = WS-SAVE-RECORD-COUNT
+                       SET SAVE-VERSION-OK TO FALSE
+                   END-IF
+               WHEN OTHER
+      *            A "TASKFLAG-<NAME>=<VALUE>" line - the general
+      *            flag TABLE grows TO fit whatever names were saved,
+      *            WITHOUT a WHEN clause PER task.
+                   IF WS-SAVE-TAG(1:9) = "TASKFLAG-"
+                       MOVE WS-SAVE-TAG(10:20) TO WS-TASK-FLAG-NAME-ARG
+                       IF FUNCTION TRIM(WS-SAVE-VALUE) = "Y"
+                           PERFORM SET-TASK-FLAG
+                       END-IF
+                   END-IF
+           END-EVALUATE.
 
            ADD 1 TO WS-SAVE-RECORD-COUNT.
-       
+
        NEW-GAME-ROUTINE.
+           MOVE 0 TO WS-TASK-FLAG-COUNT
+           MOVE PLAYER-HEALTH-MAXIMUM TO WS-PLAYER-HEALTH
+           MOVE 1 TO CURRENT-DIALOGUE-INDEX
+
            OPEN OUTPUT SAVE-FILE.
 
-           WRITE SAVE-RECORD FROM 'N'.
-           WRITE SAVE-RECORD FROM 'N'.
-           WRITE SAVE-RECORD FROM 'N'.
-           WRITE SAVE-RECORD FROM 'N'.
-           WRITE SAVE-RECORD FROM 001.
+           PERFORM WRITE-SAVE-RECORDS.
 
            CLOSE SAVE-FILE.
-       
+
+      *    A slot's play log is append-only (see LOG-PLAY-EVENT), so
+      *    without this, reusing a slot FOR a NEW playthrough would
+      *    silently run this session's DIALOGUE/action trail onto
+      *    the END of whatever a PRIOR playthrough already logged
+      *    here - exactly the mixed-history mess Request 006 exists
+      *    TO avoid. OPEN OUTPUT truncates the slot's log back TO
+      *    empty so a fresh game always starts a fresh log.
+           OPEN OUTPUT PLAY-LOG-FILE.
+           CLOSE PLAY-LOG-FILE.
+
        SAVE-QUIT-LOGIC.
            OPEN OUTPUT SAVE-FILE.
 
-           WRITE SAVE-RECORD FROM WS-PUNCH-CARD.
-           WRITE SAVE-RECORD FROM FILES-MISSING-PERIOD.
-           WRITE SAVE-RECORD FROM FILES-PUNCH-CARD.
-           WRITE SAVE-RECORD FROM COMPILER-SOLVED.
-           WRITE SAVE-RECORD FROM ACTION(2).
+           PERFORM WRITE-SAVE-RECORDS.
 
            CLOSE SAVE-FILE.
 
            STOP RUN.
-           
\ No newline at end of file
+
+       AUTOSAVE-CHECKPOINT.
+      *    We checkpoint the current save slot every time the player
+      *    moves TO a NEW DIALOGUE entry, so a dropped session never
+      *    loses more than the last unanswered PROMPT.
+           OPEN OUTPUT SAVE-FILE.
+
+           PERFORM WRITE-SAVE-RECORDS.
+
+           CLOSE SAVE-FILE.
+
+       WRITE-SAVE-RECORDS.
+           MOVE SPACES TO SAVE-RECORD
+           STRING "VERSION=" DELIMITED BY SIZE
+                   WS-SAVE-FORMAT-VERSION DELIMITED BY SIZE
+               INTO SAVE-RECORD
+           END-STRING
+           WRITE SAVE-RECORD.
+
+           PERFORM WRITE-TASK-FLAG-RECORDS.
+
+           MOVE SPACES TO SAVE-RECORD
+           STRING "HEALTH=" DELIMITED BY SIZE
+                   WS-PLAYER-HEALTH DELIMITED BY SIZE
+               INTO SAVE-RECORD
+           END-STRING
+           WRITE SAVE-RECORD.
+
+           MOVE SPACES TO SAVE-RECORD
+           STRING "DIALOGUE-INDEX=" DELIMITED BY SIZE
+                   CURRENT-DIALOGUE-INDEX DELIMITED BY SIZE
+               INTO SAVE-RECORD
+           END-STRING
+           WRITE SAVE-RECORD.
+
+      *    RECORDCOUNT counts every line written above IT: VERSION,
+      *    ONE PER TASK flag, HEALTH AND DIALOGUE-INDEX.
+           COMPUTE WS-SAVE-WRITE-COUNT = WS-TASK-FLAG-COUNT + 3
+
+           MOVE SPACES TO SAVE-RECORD
+           STRING "RECORDCOUNT=" DELIMITED BY SIZE
+                   WS-SAVE-WRITE-COUNT DELIMITED BY SIZE
+               INTO SAVE-RECORD
+           END-STRING
+           WRITE SAVE-RECORD.
+
+       WRITE-TASK-FLAG-RECORDS.
+      *    ONE "TASKFLAG-<NAME>=<VALUE>" line PER entry currently IN
+      *    the flag TABLE - adding a NEW task never touches this
+      *    paragraph.
+           MOVE 1 TO WS-TASK-SCAN-INDEX
+
+           PERFORM UNTIL WS-TASK-SCAN-INDEX > WS-TASK-FLAG-COUNT
+               MOVE SPACES TO SAVE-RECORD
+               STRING "TASKFLAG-" DELIMITED BY SIZE
+                       FUNCTION TRIM(TASK-FLAG-NAME(WS-TASK-SCAN-INDEX))
+                           DELIMITED BY SIZE
+                       "=" DELIMITED BY SIZE
+                       TASK-FLAG-VALUE(WS-TASK-SCAN-INDEX)
+                           DELIMITED BY SIZE
+                   INTO SAVE-RECORD
+               END-STRING
+               WRITE SAVE-RECORD
+               ADD 1 TO WS-TASK-SCAN-INDEX
+           END-PERFORM.
