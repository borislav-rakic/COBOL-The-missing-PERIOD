@@ -0,0 +1,36 @@
+       OPEN-SCRIPT-FILE.
+      *    Prompts FOR a text FILE OF pre-recorded commands, ONE
+      *    PER line, AND switches EXPLORING-ROUTINE over TO reading
+      *    its next command FROM there instead OF the keyboard -
+      *    the SAME DIALOGUE tree, driven BY a script instead OF a
+      *    player, FOR a repeatable regression run.
+           DISPLAY "Script file to play back: " WITH NO ADVANCING
+           ACCEPT WS-SCRIPT-FILE-PATH
+
+           OPEN INPUT SCRIPT-FILE
+
+           IF WS-SCRIPT-FILE-STATUS = "00"
+               SET SCRIPT-MODE TO TRUE
+           ELSE
+               DISPLAY "Could not open that script file."
+               SET SCRIPT-MODE TO FALSE
+           END-IF.
+
+       GET-NEXT-COMMAND.
+      *    Called FROM EXPLORING-ROUTINE IN place OF ACCEPT
+      *    USER-INPUT WHEN SCRIPT-MODE is active. Running OUT OF
+      *    scripted commands ends the run cleanly instead OF
+      *    spinning ON a blank ACCEPT the way an exhausted keyboard
+      *    redirect otherwise would.
+           IF SCRIPT-MODE
+               MOVE SPACES TO USER-INPUT
+               READ SCRIPT-FILE INTO USER-INPUT
+                   AT END
+                       DISPLAY "End of script - closing terminal."
+                       CLOSE SCRIPT-FILE
+                       SET SCRIPT-MODE TO FALSE
+                       SET GAME-QUIT TO TRUE
+               END-READ
+           ELSE
+               ACCEPT USER-INPUT
+           END-IF.
