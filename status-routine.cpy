@@ -0,0 +1,30 @@
+       DISPLAY-STATUS-ROUTINE.
+      *    STATUS is a global command, the SAME way SAVE is - it
+      *    works from any DIALOGUE entry that takes free-text input,
+      *    AND does NOT count AS a move OR trigger an AUTOSAVE. It
+      *    surfaces the SAME TASK-FLAGS TABLE AND WS-PLAYER-HEALTH
+      *    the save FILE already tracks, rather than keeping a
+      *    separate display-only COPY of that information.
+           DISPLAY " ".
+           DISPLAY "===== STATUS =====".
+           DISPLAY "Health: " WS-PLAYER-HEALTH " / "
+               PLAYER-HEALTH-MAXIMUM.
+
+           IF WS-TASK-FLAG-COUNT = 0
+               DISPLAY "No tasks completed yet."
+           ELSE
+               MOVE 1 TO WS-TASK-SCAN-INDEX
+               PERFORM UNTIL WS-TASK-SCAN-INDEX > WS-TASK-FLAG-COUNT
+                   IF TASK-FLAG-VALUE(WS-TASK-SCAN-INDEX) = 'Y'
+                       DISPLAY "  [X] " FUNCTION TRIM(
+                           TASK-FLAG-NAME(WS-TASK-SCAN-INDEX))
+                   ELSE
+                       DISPLAY "  [ ] " FUNCTION TRIM(
+                           TASK-FLAG-NAME(WS-TASK-SCAN-INDEX))
+                   END-IF
+                   ADD 1 TO WS-TASK-SCAN-INDEX
+               END-PERFORM
+           END-IF.
+
+           DISPLAY "===================".
+           DISPLAY " ".
