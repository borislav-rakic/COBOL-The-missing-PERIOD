@@ -0,0 +1,48 @@
+       FIND-TASK-FLAG.
+      *    Searches TASK-FLAGS FOR WS-TASK-FLAG-NAME-ARG. Leaves
+      *    TASK-FLAG-FOUND AND, WHEN found, WS-TASK-FLAG-INDEX
+      *    pointing AT the matching entry.
+           SET TASK-FLAG-FOUND TO FALSE
+           MOVE 1 TO WS-TASK-SCAN-INDEX
+
+           PERFORM UNTIL TASK-FLAG-FOUND
+                   OR WS-TASK-SCAN-INDEX > WS-TASK-FLAG-COUNT
+               IF FUNCTION TRIM(TASK-FLAG-NAME(WS-TASK-SCAN-INDEX)) =
+                       FUNCTION TRIM(WS-TASK-FLAG-NAME-ARG)
+                   MOVE WS-TASK-SCAN-INDEX TO WS-TASK-FLAG-INDEX
+                   SET TASK-FLAG-FOUND TO TRUE
+               ELSE
+                   ADD 1 TO WS-TASK-SCAN-INDEX
+               END-IF
+           END-PERFORM.
+
+       SET-TASK-FLAG.
+      *    Marks WS-TASK-FLAG-NAME-ARG complete, adding it TO the
+      *    TABLE the first TIME it is seen.
+           PERFORM FIND-TASK-FLAG
+
+           IF TASK-FLAG-FOUND
+               MOVE 'Y' TO TASK-FLAG-VALUE(WS-TASK-FLAG-INDEX)
+           ELSE
+               IF WS-TASK-FLAG-COUNT = TASK-FLAG-CAPACITY
+                   DISPLAY "TASK FLAG TABLE IS FULL - CANNOT TRACK '"
+                       FUNCTION TRIM(WS-TASK-FLAG-NAME-ARG) "'."
+               ELSE
+                   ADD 1 TO WS-TASK-FLAG-COUNT
+                   MOVE WS-TASK-FLAG-NAME-ARG
+                       TO TASK-FLAG-NAME(WS-TASK-FLAG-COUNT)
+                   MOVE 'Y' TO TASK-FLAG-VALUE(WS-TASK-FLAG-COUNT)
+               END-IF
+           END-IF.
+
+       GET-TASK-FLAG.
+      *    Reports WS-TASK-FLAG-NAME-ARG's VALUE INTO
+      *    WS-TASK-FLAG-RESULT - 'N' FOR a flag never SET.
+           PERFORM FIND-TASK-FLAG
+
+           IF TASK-FLAG-FOUND
+               MOVE TASK-FLAG-VALUE(WS-TASK-FLAG-INDEX)
+                   TO WS-TASK-FLAG-RESULT
+           ELSE
+               MOVE 'N' TO WS-TASK-FLAG-RESULT
+           END-IF.
